@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CUSTSET.
+           COPY CUSTDAT.
+           COPY CUSTUPD.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+       01 WS-CUST-BALANCE-EDIT      PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01 WS-FETCH-STATUS           PIC X VALUE 'N'.
+           88 WS-FETCH-FAILED       VALUE 'Y'.
+           88 WS-FETCH-OK           VALUE 'N'.
+       01 WS-FETCH-MESSAGE          PIC X(40) VALUE SPACES.
+
+       01 WS-BALANCE-RAW            PIC X(12) VALUE SPACES.
+       01 WS-BALANCE-WHOLE          PIC X(10) VALUE SPACES.
+       01 WS-BALANCE-FRAC           PIC X(2)  VALUE SPACES.
+       01 WS-BALANCE-SIGN-COUNT     PIC 9(2) VALUE 0.
+       01 WS-BALANCE-VALID-SW       PIC X VALUE 'Y'.
+           88 WS-BALANCE-VALID      VALUE 'Y'.
+           88 WS-BALANCE-INVALID    VALUE 'N'.
+       01 WS-BALANCE-COMBINED.
+           05 WS-BALANCE-COMBINED-WHOLE PIC 9(10).
+           05 WS-BALANCE-COMBINED-FRAC  PIC 9(2).
+       01 WS-BALANCE-UNSIGNED REDEFINES WS-BALANCE-COMBINED
+                                     PIC 9(10)V99.
+       01 WS-BALANCE-NUMERIC        PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS
+                   RECEIVE MAP('CUSTMNT') MAPSET('CUSTSET')
+                       INTO(CUSTMNTI)
+               END-EXEC
+
+               MOVE MNTIDI TO WS-CUST-CODE
+               PERFORM FETCH-CUSTOMER
+
+               IF WS-FETCH-OK
+                   MOVE WS-CUST-NAME         TO MNTNMO
+                   MOVE WS-CUST-BALANCE      TO WS-CUST-BALANCE-EDIT
+                   MOVE WS-CUST-BALANCE-EDIT TO MNTOBALO
+                   IF MNTNBALL > 0
+                       PERFORM APPLY-BALANCE-CORRECTION
+                   ELSE
+                       MOVE "ENTER NEW BALANCE AND PRESS ENTER"
+                           TO MNTMSGO
+                   END-IF
+               ELSE
+                   MOVE WS-FETCH-MESSAGE TO MNTMSGO
+               END-IF
+
+               EXEC CICS
+                   SEND MAP('CUSTMNT') MAPSET('CUSTSET') FROM(CUSTMNTO)
+               END-EXEC
+           END-IF
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CUSTMNTO
+           EXEC CICS
+               SEND MAP('CUSTMNT') MAPSET('CUSTSET') FROM(CUSTMNTO)
+                    ERASE
+           END-EXEC.
+
+       FETCH-CUSTOMER.
+           SET WS-FETCH-OK TO TRUE
+           EXEC SQL
+               SELECT CUST_NAME, CUST_BALANCE
+               INTO :WS-CUST-NAME, :WS-CUST-BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID = :WS-CUST-CODE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   PERFORM FETCH-NOT-FOUND
+               WHEN OTHER
+                   PERFORM FETCH-SQL-ERROR
+           END-EVALUATE.
+
+       FETCH-NOT-FOUND.
+           SET WS-FETCH-FAILED TO TRUE
+           MOVE "CUSTOMER NOT FOUND" TO WS-FETCH-MESSAGE
+           DISPLAY "CUSTMNT: CUSTOMER NOT FOUND - CUST_ID="
+               WS-CUST-CODE.
+
+       FETCH-SQL-ERROR.
+           SET WS-FETCH-FAILED TO TRUE
+           MOVE "SYSTEM ERROR - SEE LOG" TO WS-FETCH-MESSAGE
+           DISPLAY "CUSTMNT: SQL ERROR " WS-SQL-CODE
+               " FETCHING CUST_ID=" WS-CUST-CODE.
+
+       APPLY-BALANCE-CORRECTION.
+           PERFORM EDIT-BALANCE-INPUT
+           IF NOT WS-BALANCE-VALID
+               MOVE "INVALID BALANCE - NUMERIC ONLY" TO MNTMSGO
+           ELSE
+               MOVE WS-BALANCE-NUMERIC TO WS-CUST-BALANCE
+               MOVE WS-CUST-CODE    TO CU-CUST-CODE
+               MOVE WS-CUST-BALANCE TO CU-CUST-BALANCE
+               SET CU-ACTION-UPDATE TO TRUE
+               CALL "CUSTUPDT" USING CUSTUPDT-LINKAGE
+               IF CU-STATUS-OK
+                   MOVE WS-CUST-BALANCE      TO WS-CUST-BALANCE-EDIT
+                   MOVE WS-CUST-BALANCE-EDIT TO MNTOBALO
+                   MOVE "BALANCE UPDATED" TO MNTMSGO
+               ELSE
+                   MOVE "UPDATE FAILED - SEE LOG" TO MNTMSGO
+               END-IF
+           END-IF.
+
+       EDIT-BALANCE-INPUT.
+           SET WS-BALANCE-VALID TO TRUE
+           MOVE SPACES TO WS-BALANCE-RAW
+           MOVE ZEROES TO WS-BALANCE-COMBINED
+           MOVE ZERO   TO WS-BALANCE-NUMERIC WS-BALANCE-SIGN-COUNT
+           IF MNTNBALL < 1 OR MNTNBALL > 12
+               SET WS-BALANCE-INVALID TO TRUE
+           ELSE
+               MOVE MNTNBALI(1:MNTNBALL) TO WS-BALANCE-RAW(1:MNTNBALL)
+               INSPECT WS-BALANCE-RAW
+                   TALLYING WS-BALANCE-SIGN-COUNT FOR ALL "-"
+               INSPECT WS-BALANCE-RAW REPLACING ALL "-" BY SPACE
+               MOVE SPACES TO WS-BALANCE-WHOLE WS-BALANCE-FRAC
+               UNSTRING WS-BALANCE-RAW DELIMITED BY "."
+                   INTO WS-BALANCE-WHOLE WS-BALANCE-FRAC
+               INSPECT WS-BALANCE-WHOLE
+                   REPLACING LEADING SPACE BY ZERO
+               INSPECT WS-BALANCE-FRAC
+                   REPLACING TRAILING SPACE BY ZERO
+               IF WS-BALANCE-SIGN-COUNT > 1
+                   OR WS-BALANCE-WHOLE NOT NUMERIC
+                   OR WS-BALANCE-FRAC NOT NUMERIC
+                   SET WS-BALANCE-INVALID TO TRUE
+               ELSE
+                   MOVE WS-BALANCE-WHOLE TO WS-BALANCE-COMBINED-WHOLE
+                   MOVE WS-BALANCE-FRAC  TO WS-BALANCE-COMBINED-FRAC
+                   IF WS-BALANCE-SIGN-COUNT = 1
+                       COMPUTE WS-BALANCE-NUMERIC =
+                           0 - WS-BALANCE-UNSIGNED
+                   ELSE
+                       MOVE WS-BALANCE-UNSIGNED TO WS-BALANCE-NUMERIC
+                   END-IF
+               END-IF
+           END-IF.
