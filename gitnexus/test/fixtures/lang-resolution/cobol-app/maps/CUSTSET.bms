@@ -0,0 +1,57 @@
+CUSTSET  DFHMSD TYPE=MAP,                                             X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+
+CUSTRPT  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER STATEMENT'
+
+CUSTID   DFHMDF POS=(3,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,NUM)
+
+CUSTNM   DFHMDF POS=(3,10),                                           X
+               LENGTH=30,                                             X
+               ATTRB=PROT
+
+CUSTBAL  DFHMDF POS=(3,45),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NUM)
+
+CUSTMNT  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=22,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER BALANCE MAINT'
+
+MNTID    DFHMDF POS=(3,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM)
+
+MNTNM    DFHMDF POS=(4,1),                                            X
+               LENGTH=30,                                             X
+               ATTRB=PROT
+
+MNTOBAL  DFHMDF POS=(5,1),                                            X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NUM)
+
+MNTNBAL  DFHMDF POS=(6,1),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(UNPROT,NUM)
+
+MNTMSG   DFHMDF POS=(8,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=PROT
+
+         DFHMSD TYPE=FINAL
