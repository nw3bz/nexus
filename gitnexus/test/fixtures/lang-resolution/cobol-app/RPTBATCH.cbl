@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "CUSTEXTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 WS-CHECKPOINT-RECORD      PIC X(40).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01 WS-PRINT-RECORD           PIC X(132).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CUSTEXT.
+
+       WORKING-STORAGE SECTION.
+           COPY CUSTDAT.
+           COPY CUSTCKPT.
+           COPY RPTLINES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+       01 WS-CKPT-FILE-STATUS       PIC X(2).
+       01 WS-PRINT-STATUS           PIC X(2).
+       01 WS-EXTRACT-STATUS         PIC X(2).
+
+       01 WS-EXTRACT-SWITCH         PIC X VALUE 'Y'.
+           88 WS-EXTRACT-ENABLED    VALUE 'Y'.
+
+       01 WS-RESTART-SW             PIC X VALUE 'N'.
+           88 WS-RESTART-MODE       VALUE 'Y'.
+       01 WS-CURSOR-EOF-SW          PIC X VALUE 'N'.
+           88 WS-CURSOR-EOF         VALUE 'Y'.
+       01 WS-CURSOR-ERROR-SW        PIC X VALUE 'N'.
+           88 WS-CURSOR-ERROR       VALUE 'Y'.
+
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 100.
+       01 WS-CUST-COUNT             PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-DUE         PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-BATCH
+           PERFORM OPEN-CUSTOMER-CURSOR
+           PERFORM FETCH-NEXT-CUSTOMER
+           PERFORM UNTIL WS-CURSOR-EOF
+               PERFORM PROCESS-ONE-CUSTOMER
+               PERFORM FETCH-NEXT-CUSTOMER
+           END-PERFORM
+           PERFORM CLOSE-CUSTOMER-CURSOR
+           IF WS-CURSOR-ERROR
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           PERFORM TERMINATE-BATCH
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           PERFORM CHECK-FOR-RESTART
+           IF WS-RESTART-MODE
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               MOVE LOW-VALUES TO CKPT-LAST-CUST-CODE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "RPTBATCH: PRINT-FILE OPEN FAILED - STATUS="
+                   WS-PRINT-STATUS
+           END-IF
+           IF WS-EXTRACT-ENABLED
+               IF WS-RESTART-MODE
+                   OPEN EXTEND EXTRACT-FILE
+               ELSE
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+               IF WS-EXTRACT-STATUS NOT = "00"
+                   DISPLAY "RPTBATCH: EXTRACT OPEN FAILED - STATUS="
+                       WS-EXTRACT-STATUS
+               END-IF
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+               IF WS-CKPT-FILE-STATUS = "00"
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE CKPT-CUST-COUNT TO WS-CUST-COUNT
+                   MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-CUSTOMER-CURSOR.
+           EXEC SQL
+               DECLARE CUST-CURSOR CURSOR FOR
+               SELECT CUST_ID, CUST_NAME, CUST_BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID > :CKPT-LAST-CUST-CODE
+               ORDER BY CUST_ID
+           END-EXEC
+           EXEC SQL
+               OPEN CUST-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH CUST-CURSOR
+               INTO :WS-CUST-CODE, :WS-CUST-NAME, :WS-CUST-BALANCE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY "RPTBATCH: CURSOR FETCH ERROR " WS-SQL-CODE
+                   SET WS-CURSOR-EOF TO TRUE
+                   SET WS-CURSOR-ERROR TO TRUE
+           END-EVALUATE.
+
+       CLOSE-CUSTOMER-CURSOR.
+           EXEC SQL
+               CLOSE CUST-CURSOR
+           END-EXEC.
+
+       PROCESS-ONE-CUSTOMER.
+           PERFORM FORMAT-REPORT
+           ADD 1 TO WS-CUST-COUNT
+           MOVE FUNCTION MOD (WS-CUST-COUNT WS-CHECKPOINT-INTERVAL)
+               TO WS-CHECKPOINT-DUE
+           IF WS-CHECKPOINT-DUE = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       FORMAT-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-MM   "/"
+                  WS-RUN-DD   "/"
+                  WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT = 1
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE WS-CUST-CODE    TO WD-CUST-CODE
+           MOVE WS-CUST-NAME    TO WD-CUST-NAME
+           MOVE WS-CUST-BALANCE TO WD-CUST-BALANCE
+           WRITE WS-PRINT-RECORD FROM WS-DETAIL-LINE
+
+           IF WS-EXTRACT-ENABLED
+               PERFORM WRITE-EXTRACT-RECORD
+           END-IF.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-CUST-CODE        TO CE-CUST-CODE
+           MOVE WS-CUST-NAME        TO CE-CUST-NAME
+           MOVE WS-CUST-BALANCE     TO CE-CUST-BALANCE
+           MOVE WS-RUN-DATE-DISPLAY TO CE-EXTRACT-DATE
+           WRITE CE-EXTRACT-RECORD.
+
+       WRITE-REPORT-HEADERS.
+           MOVE WS-RUN-DATE-DISPLAY TO WH1-RUN-DATE
+           MOVE WS-PAGE-NO          TO WH1-PAGE-NO
+           WRITE WS-PRINT-RECORD FROM WS-HEADER-LINE-1
+           WRITE WS-PRINT-RECORD FROM WS-HEADER-LINE-2.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CUST-CODE      TO CKPT-LAST-CUST-CODE
+           MOVE WS-CUST-COUNT     TO CKPT-CUST-COUNT
+           MOVE WS-LINE-COUNT     TO CKPT-LINE-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "RPTBATCH: CHECKPOINT-FILE OPEN FAILED - STATUS="
+                   WS-CKPT-FILE-STATUS
+           ELSE
+               WRITE WS-CHECKPOINT-RECORD FROM CKPT-RECORD
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "RPTBATCH: CHECKPOINT WRITE FAILED - STATUS="
+                       WS-CKPT-FILE-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "RPTBATCH: CHECKPOINT CLEAR FAILED - STATUS="
+                   WS-CKPT-FILE-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       TERMINATE-BATCH.
+           MOVE WS-LINE-COUNT TO WF-LINE-COUNT
+           WRITE WS-PRINT-RECORD FROM WS-FOOTER-LINE
+           CLOSE PRINT-FILE
+           IF WS-EXTRACT-ENABLED
+               CLOSE EXTRACT-FILE
+           END-IF
+           DISPLAY "RPTBATCH: " WS-CUST-COUNT " CUSTOMERS PROCESSED".
