@@ -4,33 +4,233 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            COPY CUSTDAT.
-       01 WS-REPORT-LINE           PIC X(132).
+           COPY CUSTSET.
+           COPY CUSTMAST.
+           COPY CUSTEXT.
+           COPY AUDITCOM REPLACING DFHCOMMAREA BY WS-AUDIT-COMMAREA.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
        01 WS-SQL-CODE              PIC S9(9) COMP.
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-PRINT-RECORD          PIC X(132).
+       01 WS-CUST-BALANCE-EDIT     PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01 WS-FETCH-STATUS          PIC X VALUE 'N'.
+           88 WS-FETCH-FAILED      VALUE 'Y'.
+           88 WS-FETCH-OK          VALUE 'N'.
+
+       01 WS-FUNCTION-CODE         PIC X VALUE 'I'.
+           88 WS-FUNCTION-INQUIRY  VALUE 'I'.
+           88 WS-FUNCTION-BROWSE   VALUE 'B'.
+       01 WS-BROWSE-COUNT          PIC 9(4).
+       01 WS-BROWSE-PAGE-SIZE      PIC 9(4) VALUE 10.
+       01 WS-BROWSE-EOF-SW         PIC X VALUE 'N'.
+           88 WS-BROWSE-EOF        VALUE 'Y'.
+       01 WS-BROWSE-DETAIL-LINE.
+           05 WB-CUST-CODE         PIC X(10).
+           05 WB-CUST-NAME         PIC X(32).
+           05 WB-CUST-BALANCE      PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER               PIC X(9)  VALUE SPACES.
+           05 WB-CUST-STATUS       PIC X(1).
+
+       01 WS-BROWSE-COUNT-LINE.
+           05 FILLER               PIC X(20) VALUE "RECORDS BROWSED: ".
+           05 WB-BROWSE-COUNT      PIC ZZZ9.
 
-       PROCEDURE DIVISION.
+       01 WS-EXTRACT-SWITCH        PIC X VALUE 'N'.
+           88 WS-EXTRACT-ENABLED   VALUE 'Y'.
+
+           COPY RPTLINES.
+
+       LINKAGE SECTION.
+           COPY RPTGENC.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-PARAGRAPH.
-           PERFORM FETCH-DATA
-           PERFORM FORMAT-REPORT
-           PERFORM SEND-SCREEN
-           CALL "CUSTUPDT"
-           STOP RUN.
+           IF EIBCALEN = 0
+               DISPLAY "RPTGEN: INVOKED WITH NO COMMAREA - TERMINATING"
+           ELSE
+               MOVE RC-FUNCTION-CODE  TO WS-FUNCTION-CODE
+               MOVE RC-EXTRACT-SWITCH TO WS-EXTRACT-SWITCH
+               MOVE RC-CUST-CODE      TO WS-CUST-CODE
+
+               PERFORM PREPARE-RUN-DATE
+               IF WS-FUNCTION-BROWSE
+                   PERFORM BROWSE-CUSTOMER-MASTER
+               ELSE
+                   PERFORM FETCH-DATA
+                   IF WS-FETCH-OK
+                       PERFORM FORMAT-REPORT
+                       PERFORM SEND-SCREEN
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       PREPARE-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-MM   "/"
+                  WS-RUN-DD   "/"
+                  WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+
+       BROWSE-CUSTOMER-MASTER.
+           MOVE WS-CUST-CODE TO CM-CUST-ID
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE 'N' TO WS-BROWSE-EOF-SW
+           PERFORM WRITE-REPORT-HEADERS
+
+           EXEC CICS
+               STARTBR FILE('CUSTMAST') RIDFLD(CM-CUST-ID) GTEQ
+                   RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY "RPTGEN: NO CUSTOMERS AT OR AFTER " WS-CUST-CODE
+           ELSE
+               PERFORM UNTIL WS-BROWSE-EOF
+                   OR WS-BROWSE-COUNT >= WS-BROWSE-PAGE-SIZE
+                   EXEC CICS
+                       READNEXT FILE('CUSTMAST')
+                           INTO(CUSTOMER-MASTER-RECORD)
+                           RIDFLD(CM-CUST-ID)
+                           RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       ADD 1 TO WS-BROWSE-COUNT
+                       PERFORM WRITE-BROWSE-DETAIL-LINE
+                   ELSE
+                       SET WS-BROWSE-EOF TO TRUE
+                   END-IF
+               END-PERFORM
+               EXEC CICS
+                   ENDBR FILE('CUSTMAST')
+               END-EXEC
+           END-IF
+
+           MOVE WS-BROWSE-COUNT TO WB-BROWSE-COUNT
+           MOVE WS-BROWSE-COUNT-LINE TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE.
+
+       WRITE-BROWSE-DETAIL-LINE.
+           MOVE CM-CUST-ID      TO WB-CUST-CODE
+           MOVE CM-CUST-NAME    TO WB-CUST-NAME
+           MOVE CM-CUST-BALANCE TO WB-CUST-BALANCE
+           MOVE CM-CUST-STATUS  TO WB-CUST-STATUS
+           MOVE WS-BROWSE-DETAIL-LINE TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT.
 
        FETCH-DATA.
+           SET WS-FETCH-OK TO TRUE
            EXEC SQL
                SELECT CUST_NAME, CUST_BALANCE
+               INTO :WS-CUST-NAME, :WS-CUST-BALANCE
                FROM CUSTOMER
                WHERE CUST_ID = :WS-CUST-CODE
-           END-EXEC.
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   PERFORM FETCH-NOT-FOUND
+               WHEN OTHER
+                   PERFORM FETCH-SQL-ERROR
+           END-EVALUATE.
+
+       FETCH-NOT-FOUND.
+           SET WS-FETCH-FAILED TO TRUE
+           MOVE SPACES TO WS-CUST-NAME
+           MOVE ZERO   TO WS-CUST-BALANCE
+           DISPLAY "RPTGEN: CUSTOMER NOT FOUND - CUST_ID=" WS-CUST-CODE.
+
+       FETCH-SQL-ERROR.
+           SET WS-FETCH-FAILED TO TRUE
+           MOVE SPACES TO WS-CUST-NAME
+           MOVE ZERO   TO WS-CUST-BALANCE
+           DISPLAY "RPTGEN: SQL ERROR " WS-SQL-CODE
+               " FETCHING CUST_ID=" WS-CUST-CODE.
 
        FORMAT-REPORT.
-           MOVE WS-CUST-CODE TO WS-REPORT-LINE
-           PERFORM MAIN-PARAGRAPH THRU FORMAT-REPORT.
+           PERFORM WRITE-REPORT-HEADERS
+
+           MOVE WS-CUST-CODE    TO WD-CUST-CODE
+           MOVE WS-CUST-NAME    TO WD-CUST-NAME
+           MOVE WS-CUST-BALANCE TO WD-CUST-BALANCE
+           MOVE WS-DETAIL-LINE TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           IF WS-EXTRACT-ENABLED
+               PERFORM WRITE-EXTRACT-RECORD
+           END-IF
+
+           PERFORM WRITE-REPORT-FOOTER.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-CUST-CODE        TO CE-CUST-CODE
+           MOVE WS-CUST-NAME        TO CE-CUST-NAME
+           MOVE WS-CUST-BALANCE     TO CE-CUST-BALANCE
+           MOVE WS-RUN-DATE-DISPLAY TO CE-EXTRACT-DATE
+           EXEC CICS
+               WRITEQ TD QUEUE('EXTQ') FROM(CE-EXTRACT-RECORD)
+                   LENGTH(LENGTH OF CE-EXTRACT-RECORD)
+                   RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY "RPTGEN: EXTQ WRITE FAILED - RESP=" WS-RESP
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+           MOVE WS-RUN-DATE-DISPLAY TO WH1-RUN-DATE
+           MOVE WS-PAGE-NO          TO WH1-PAGE-NO
+           MOVE WS-HEADER-LINE-1 TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE
+           MOVE WS-HEADER-LINE-2 TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE WS-LINE-COUNT TO WF-LINE-COUNT
+           MOVE WS-FOOTER-LINE TO WS-PRINT-RECORD
+           PERFORM WRITE-PRINT-LINE.
+
+       WRITE-PRINT-LINE.
+           EXEC CICS
+               WRITEQ TD QUEUE('PRTQ') FROM(WS-PRINT-RECORD)
+                   LENGTH(LENGTH OF WS-PRINT-RECORD)
+                   RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY "RPTGEN: PRTQ WRITE FAILED - RESP=" WS-RESP
+           END-IF.
 
        SEND-SCREEN.
+           MOVE WS-CUST-CODE         TO CUSTIDO
+           MOVE WS-CUST-NAME         TO CUSTNMO
+           MOVE WS-CUST-BALANCE      TO WS-CUST-BALANCE-EDIT
+           MOVE WS-CUST-BALANCE-EDIT TO CUSTBALO
+
            EXEC CICS
-               SEND MAP('CUSTRPT') MAPSET('CUSTSET')
+               SEND MAP('CUSTRPT') MAPSET('CUSTSET') FROM(CUSTRPTO)
            END-EXEC.
 
+           PERFORM BUILD-AUDIT-COMMAREA
+
            EXEC CICS
                LINK PROGRAM('AUDITLOG')
+                    COMMAREA(WS-AUDIT-COMMAREA)
+                    LENGTH(LENGTH OF WS-AUDIT-COMMAREA)
+           END-EXEC.
+
+       BUILD-AUDIT-COMMAREA.
+           MOVE "RPTGEN01"      TO AC-REPORT-ID
+           MOVE WS-CUST-CODE    TO AC-CUST-CODE
+           MOVE WS-CUST-BALANCE TO AC-CUST-BALANCE
+           MOVE FUNCTION CURRENT-DATE TO AC-TIMESTAMP
+           EXEC CICS
+               ASSIGN TERMID(AC-TERM-ID) USERID(AC-USER-ID)
            END-EXEC.
