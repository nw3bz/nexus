@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+           COPY CUSTDAT.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+       01 WS-CUSTMAST-STATUS        PIC X(2).
+
+       01 WS-CURSOR-EOF-SW          PIC X VALUE 'N'.
+           88 WS-CURSOR-EOF         VALUE 'Y'.
+
+       01 WS-LOAD-DATE              PIC X(8).
+       01 WS-LOAD-COUNT             PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-LOAD-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "CUSTLOAD: CUSTMAST OPEN FAILED - STATUS="
+                   WS-CUSTMAST-STATUS
+           ELSE
+               PERFORM OPEN-CUSTOMER-CURSOR
+               PERFORM FETCH-NEXT-CUSTOMER
+               PERFORM UNTIL WS-CURSOR-EOF
+                   PERFORM WRITE-CUSTOMER-MASTER-RECORD
+                   PERFORM FETCH-NEXT-CUSTOMER
+               END-PERFORM
+               PERFORM CLOSE-CUSTOMER-CURSOR
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF
+           DISPLAY "CUSTLOAD: " WS-LOAD-COUNT " CUSTOMERS LOADED"
+           STOP RUN.
+
+       OPEN-CUSTOMER-CURSOR.
+           EXEC SQL
+               DECLARE CUSTLOAD-CURSOR CURSOR FOR
+               SELECT CUST_ID, CUST_NAME, CUST_BALANCE
+               FROM CUSTOMER
+               ORDER BY CUST_ID
+           END-EXEC
+           EXEC SQL
+               OPEN CUSTLOAD-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH CUSTLOAD-CURSOR
+               INTO :WS-CUST-CODE, :WS-CUST-NAME, :WS-CUST-BALANCE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY "CUSTLOAD: CURSOR FETCH ERROR " WS-SQL-CODE
+                   SET WS-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+       CLOSE-CUSTOMER-CURSOR.
+           EXEC SQL
+               CLOSE CUSTLOAD-CURSOR
+           END-EXEC.
+
+       WRITE-CUSTOMER-MASTER-RECORD.
+           MOVE WS-CUST-CODE    TO CM-CUST-ID
+           MOVE WS-CUST-NAME    TO CM-CUST-NAME
+           MOVE WS-CUST-BALANCE TO CM-CUST-BALANCE
+           SET CM-STATUS-ACTIVE TO TRUE
+           MOVE WS-LOAD-DATE    TO CM-LAST-UPDATE-DATE
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTLOAD: WRITE FAILED FOR CUST_ID="
+                       WS-CUST-CODE
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
