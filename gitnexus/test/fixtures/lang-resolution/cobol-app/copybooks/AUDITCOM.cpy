@@ -0,0 +1,7 @@
+       01 DFHCOMMAREA.
+           05 AC-REPORT-ID           PIC X(8).
+           05 AC-CUST-CODE           PIC X(6).
+           05 AC-CUST-BALANCE        PIC S9(9)V99 COMP-3.
+           05 AC-TERM-ID             PIC X(4).
+           05 AC-USER-ID             PIC X(8).
+           05 AC-TIMESTAMP           PIC X(21).
