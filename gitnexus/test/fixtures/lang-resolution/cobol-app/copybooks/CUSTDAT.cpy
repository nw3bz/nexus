@@ -0,0 +1,3 @@
+       01 WS-CUST-CODE              PIC X(6).
+       01 WS-CUST-NAME              PIC X(30).
+       01 WS-CUST-BALANCE           PIC S9(9)V99 COMP-3.
