@@ -0,0 +1,9 @@
+       01 CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID             PIC X(6).
+           05 CM-CUST-NAME           PIC X(30).
+           05 CM-CUST-BALANCE        PIC S9(9)V99 COMP-3.
+           05 CM-CUST-STATUS         PIC X(1).
+               88 CM-STATUS-ACTIVE   VALUE 'A'.
+               88 CM-STATUS-CLOSED   VALUE 'C'.
+               88 CM-STATUS-HOLD     VALUE 'H'.
+           05 CM-LAST-UPDATE-DATE    PIC X(8).
