@@ -0,0 +1,9 @@
+       01 CUSTUPDT-LINKAGE.
+           05 CU-CUST-CODE           PIC X(6).
+           05 CU-CUST-BALANCE        PIC S9(9)V99 COMP-3.
+           05 CU-ACTION-CODE         PIC X(1).
+               88 CU-ACTION-INQUIRY  VALUE 'I'.
+               88 CU-ACTION-UPDATE   VALUE 'U'.
+           05 CU-RETURN-STATUS       PIC X(2).
+               88 CU-STATUS-OK       VALUE '00'.
+               88 CU-STATUS-FAILED   VALUE '99'.
