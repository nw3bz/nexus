@@ -0,0 +1,67 @@
+       01 CUSTRPTI.
+           05 FILLER                 PIC X(12).
+           05 CUSTIDL                PIC S9(4) COMP.
+           05 CUSTIDF                PIC X.
+           05 FILLER REDEFINES CUSTIDF.
+               10 CUSTIDA            PIC X.
+           05 CUSTIDI                PIC X(6).
+           05 CUSTNML                PIC S9(4) COMP.
+           05 CUSTNMF                PIC X.
+           05 FILLER REDEFINES CUSTNMF.
+               10 CUSTNMA            PIC X.
+           05 CUSTNMI                PIC X(30).
+           05 CUSTBALL               PIC S9(4) COMP.
+           05 CUSTBALF               PIC X.
+           05 FILLER REDEFINES CUSTBALF.
+               10 CUSTBALA           PIC X.
+           05 CUSTBALI               PIC X(15).
+
+       01 CUSTRPTO REDEFINES CUSTRPTI.
+           05 FILLER                 PIC X(12).
+           05 FILLER                 PIC X(3).
+           05 CUSTIDO                PIC X(6).
+           05 FILLER                 PIC X(3).
+           05 CUSTNMO                PIC X(30).
+           05 FILLER                 PIC X(3).
+           05 CUSTBALO               PIC X(15).
+
+       01 CUSTMNTI.
+           05 FILLER                 PIC X(12).
+           05 MNTIDL                 PIC S9(4) COMP.
+           05 MNTIDF                 PIC X.
+           05 FILLER REDEFINES MNTIDF.
+               10 MNTIDA             PIC X.
+           05 MNTIDI                 PIC X(6).
+           05 MNTNML                 PIC S9(4) COMP.
+           05 MNTNMF                 PIC X.
+           05 FILLER REDEFINES MNTNMF.
+               10 MNTNMA             PIC X.
+           05 MNTNMI                 PIC X(30).
+           05 MNTOBALL               PIC S9(4) COMP.
+           05 MNTOBALF               PIC X.
+           05 FILLER REDEFINES MNTOBALF.
+               10 MNTOBALA           PIC X.
+           05 MNTOBALI               PIC X(15).
+           05 MNTNBALL               PIC S9(4) COMP.
+           05 MNTNBALF               PIC X.
+           05 FILLER REDEFINES MNTNBALF.
+               10 MNTNBALA           PIC X.
+           05 MNTNBALI               PIC X(12).
+           05 MNTMSGL                PIC S9(4) COMP.
+           05 MNTMSGF                PIC X.
+           05 FILLER REDEFINES MNTMSGF.
+               10 MNTMSGA            PIC X.
+           05 MNTMSGI                PIC X(40).
+
+       01 CUSTMNTO REDEFINES CUSTMNTI.
+           05 FILLER                 PIC X(12).
+           05 FILLER                 PIC X(3).
+           05 MNTIDO                 PIC X(6).
+           05 FILLER                 PIC X(3).
+           05 MNTNMO                 PIC X(30).
+           05 FILLER                 PIC X(3).
+           05 MNTOBALO               PIC X(15).
+           05 FILLER                 PIC X(3).
+           05 MNTNBALO               PIC X(12).
+           05 FILLER                 PIC X(3).
+           05 MNTMSGO                PIC X(40).
