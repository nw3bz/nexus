@@ -0,0 +1,5 @@
+       01 CE-EXTRACT-RECORD.
+           05 CE-CUST-CODE          PIC X(6).
+           05 CE-CUST-NAME          PIC X(30).
+           05 CE-CUST-BALANCE       PIC S9(9)V99.
+           05 CE-EXTRACT-DATE       PIC X(10).
