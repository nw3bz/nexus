@@ -0,0 +1,4 @@
+       01 DFHCOMMAREA.
+           05 RC-FUNCTION-CODE       PIC X(1).
+           05 RC-EXTRACT-SWITCH      PIC X(1).
+           05 RC-CUST-CODE           PIC X(6).
