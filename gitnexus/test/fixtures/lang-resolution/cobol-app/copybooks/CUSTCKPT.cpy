@@ -0,0 +1,5 @@
+       01 CKPT-RECORD.
+           05 CKPT-LAST-CUST-CODE   PIC X(6).
+           05 CKPT-CUST-COUNT       PIC 9(9).
+           05 CKPT-TIMESTAMP        PIC X(21).
+           05 CKPT-LINE-COUNT       PIC 9(4).
