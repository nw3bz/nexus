@@ -0,0 +1,31 @@
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY           PIC 9(4).
+           05 WS-RUN-MM             PIC 9(2).
+           05 WS-RUN-DD             PIC 9(2).
+       01 WS-RUN-DATE-DISPLAY       PIC X(10).
+       01 WS-PAGE-NO                PIC 9(4) VALUE 1.
+       01 WS-LINE-COUNT             PIC 9(4) VALUE 0.
+
+       01 WS-HEADER-LINE-1.
+           05 FILLER                PIC X(40) VALUE
+              "CUSTOMER STATEMENT REPORT".
+           05 FILLER                PIC X(12) VALUE "RUN DATE: ".
+           05 WH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(9)  VALUE "  PAGE: ".
+           05 WH1-PAGE-NO           PIC ZZZ9.
+
+       01 WS-HEADER-LINE-2.
+           05 FILLER                PIC X(10) VALUE "CUST CODE".
+           05 FILLER                PIC X(32) VALUE "CUSTOMER NAME".
+           05 FILLER                PIC X(15) VALUE "BALANCE".
+
+       01 WS-DETAIL-LINE.
+           05 WD-CUST-CODE          PIC X(10).
+           05 WD-CUST-NAME          PIC X(32).
+           05 WD-CUST-BALANCE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
+       01 WS-FOOTER-LINE.
+           05 FILLER                PIC X(20) VALUE "END OF STATEMENT".
+           05 FILLER                PIC X(12) VALUE " LINES: ".
+           05 WF-LINE-COUNT         PIC ZZZ9.
