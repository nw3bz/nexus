@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTUPDT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+       01 WS-AUDIT-REPORT-ID        PIC X(8) VALUE "CUSTUPDT".
+       01 WS-AUDIT-TERM-ID          PIC X(4) VALUE SPACES.
+       01 WS-AUDIT-USER-ID          PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-TIMESTAMP        PIC X(21).
+
+       LINKAGE SECTION.
+           COPY CUSTUPD.
+
+       PROCEDURE DIVISION USING CUSTUPDT-LINKAGE.
+       MAIN-PARAGRAPH.
+           EVALUATE TRUE
+               WHEN CU-ACTION-UPDATE
+                   PERFORM UPDATE-CUSTOMER-BALANCE
+               WHEN OTHER
+                   SET CU-STATUS-OK TO TRUE
+           END-EVALUATE
+           GOBACK.
+
+       UPDATE-CUSTOMER-BALANCE.
+           EXEC SQL
+               UPDATE CUSTOMER
+               SET CUST_BALANCE = :CU-CUST-BALANCE
+               WHERE CUST_ID = :CU-CUST-CODE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   SET CU-STATUS-OK TO TRUE
+                   PERFORM INSERT-AUDIT-RECORD
+               WHEN OTHER
+                   SET CU-STATUS-FAILED TO TRUE
+                   DISPLAY "CUSTUPDT: SQL ERROR " WS-SQL-CODE
+                       " UPDATING CUST_ID=" CU-CUST-CODE
+           END-EVALUATE.
+
+       INSERT-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+                   (REPORT_ID, CUST_ID, CUST_BALANCE, TERM_ID,
+                    USER_ID, LOG_TIMESTAMP)
+               VALUES
+                   (:WS-AUDIT-REPORT-ID, :CU-CUST-CODE,
+                    :CU-CUST-BALANCE, :WS-AUDIT-TERM-ID,
+                    :WS-AUDIT-USER-ID, :WS-AUDIT-TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE NOT = 0
+               DISPLAY "CUSTUPDT: SQL ERROR " WS-SQL-CODE
+                   " INSERTING AUDIT_LOG FOR CUST_ID=" CU-CUST-CODE
+           END-IF.
