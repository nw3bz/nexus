@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+           COPY AUDITCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARAGRAPH.
+           PERFORM INSERT-AUDIT-RECORD
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       INSERT-AUDIT-RECORD.
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+                   (REPORT_ID, CUST_ID, CUST_BALANCE, TERM_ID,
+                    USER_ID, LOG_TIMESTAMP)
+               VALUES
+                   (:AC-REPORT-ID, :AC-CUST-CODE, :AC-CUST-BALANCE,
+                    :AC-TERM-ID, :AC-USER-ID, :AC-TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE NOT = 0
+               DISPLAY "AUDITLOG: SQL ERROR " WS-SQL-CODE
+                   " INSERTING AUDIT_LOG FOR CUST_ID=" AC-CUST-CODE
+           END-IF.
