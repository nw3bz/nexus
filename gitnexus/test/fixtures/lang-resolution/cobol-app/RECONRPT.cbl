@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01 WS-PRINT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY CUSTDAT.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE               PIC S9(9) COMP.
+
+       01 WS-CUSTOMER-TOTAL         PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-AUDIT-BALANCE          PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-CURRENT-BALANCE        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-CHECKED-COUNT          PIC 9(9) VALUE 0.
+       01 WS-MISMATCH-COUNT         PIC 9(9) VALUE 0.
+
+       01 WS-CURSOR-EOF-SW          PIC X VALUE 'N'.
+           88 WS-CURSOR-EOF         VALUE 'Y'.
+
+       01 WS-RECON-LINE.
+           05 FILLER            PIC X(20) VALUE "CUSTOMER TOTAL:     ".
+           05 WR-CUSTOMER-TOTAL PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01 WS-CHECKED-LINE.
+           05 FILLER            PIC X(20) VALUE "CUSTOMERS CHECKED:  ".
+           05 WR-CHECKED-COUNT  PIC ZZZ,ZZ9.
+
+       01 WS-MISMATCH-COUNT-LINE.
+           05 FILLER            PIC X(20) VALUE "MISMATCHES FOUND:   ".
+           05 WR-MISMATCH-COUNT PIC ZZZ,ZZ9.
+
+       01 WS-MISMATCH-LINE.
+           05 FILLER            PIC X(20) VALUE "  CUST_ID:          ".
+           05 WM-CUST-CODE      PIC X(6).
+           05 FILLER            PIC X(10) VALUE "  AUDIT: ".
+           05 WM-AUDIT-BALANCE  PIC ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(10) VALUE "  CURR: ".
+           05 WM-CURRENT-BALANCE PIC ZZZ,ZZ9.99-.
+
+       01 WS-ALERT-LINE             PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN OUTPUT PRINT-FILE
+           PERFORM SUM-CUSTOMER-BALANCES
+           PERFORM RECONCILE-AUDITED-BALANCES
+           PERFORM WRITE-RECON-REPORT
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       SUM-CUSTOMER-BALANCES.
+           EXEC SQL
+               SELECT SUM(CUST_BALANCE)
+               INTO :WS-CUSTOMER-TOTAL
+               FROM CUSTOMER
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE NOT = 0
+               DISPLAY "RECONRPT: SQL ERROR " WS-SQL-CODE
+                   " SUMMING CUSTOMER BALANCES"
+               MOVE 0 TO WS-CUSTOMER-TOTAL
+           END-IF.
+
+       RECONCILE-AUDITED-BALANCES.
+           PERFORM OPEN-AUDIT-CURSOR
+           PERFORM FETCH-NEXT-AUDIT-ROW
+           PERFORM UNTIL WS-CURSOR-EOF
+               ADD 1 TO WS-CHECKED-COUNT
+               PERFORM CHECK-AUDITED-BALANCE
+               PERFORM FETCH-NEXT-AUDIT-ROW
+           END-PERFORM
+           PERFORM CLOSE-AUDIT-CURSOR.
+
+       OPEN-AUDIT-CURSOR.
+           EXEC SQL
+               DECLARE AUDIT-CURSOR CURSOR FOR
+               SELECT A.CUST_ID, A.CUST_BALANCE
+               FROM AUDIT_LOG A
+               WHERE A.LOG_TIMESTAMP =
+                   (SELECT MAX(B.LOG_TIMESTAMP)
+                    FROM AUDIT_LOG B
+                    WHERE B.CUST_ID = A.CUST_ID)
+           END-EXEC
+           EXEC SQL
+               OPEN AUDIT-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-AUDIT-ROW.
+           EXEC SQL
+               FETCH AUDIT-CURSOR
+               INTO :WS-CUST-CODE, :WS-AUDIT-BALANCE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY "RECONRPT: AUDIT CURSOR FETCH ERROR "
+                       WS-SQL-CODE
+                   SET WS-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+       CLOSE-AUDIT-CURSOR.
+           EXEC SQL
+               CLOSE AUDIT-CURSOR
+           END-EXEC.
+
+       CHECK-AUDITED-BALANCE.
+           EXEC SQL
+               SELECT CUST_BALANCE
+               INTO :WS-CURRENT-BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID = :WS-CUST-CODE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN 0
+                   IF WS-CURRENT-BALANCE NOT = WS-AUDIT-BALANCE
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       PERFORM WRITE-MISMATCH-LINE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "RECONRPT: SQL ERROR " WS-SQL-CODE
+                       " READING CURRENT BALANCE FOR CUST_ID="
+                       WS-CUST-CODE
+           END-EVALUATE.
+
+       WRITE-MISMATCH-LINE.
+           MOVE WS-CUST-CODE       TO WM-CUST-CODE
+           MOVE WS-AUDIT-BALANCE   TO WM-AUDIT-BALANCE
+           MOVE WS-CURRENT-BALANCE TO WM-CURRENT-BALANCE
+           WRITE WS-PRINT-RECORD FROM WS-MISMATCH-LINE.
+
+       WRITE-RECON-REPORT.
+           MOVE WS-CUSTOMER-TOTAL TO WR-CUSTOMER-TOTAL
+           WRITE WS-PRINT-RECORD FROM WS-RECON-LINE
+
+           MOVE WS-CHECKED-COUNT TO WR-CHECKED-COUNT
+           WRITE WS-PRINT-RECORD FROM WS-CHECKED-LINE
+
+           MOVE WS-MISMATCH-COUNT TO WR-MISMATCH-COUNT
+           WRITE WS-PRINT-RECORD FROM WS-MISMATCH-COUNT-LINE
+
+           IF WS-MISMATCH-COUNT > 0
+               MOVE "*** AUDITED BALANCE MISMATCH - INVESTIGATE ***"
+                   TO WS-ALERT-LINE
+               WRITE WS-PRINT-RECORD FROM WS-ALERT-LINE
+               DISPLAY "RECONRPT: " WS-MISMATCH-COUNT
+                   " AUDITED BALANCE MISMATCHES FOUND"
+           ELSE
+               MOVE "ALL AUDITED BALANCES RECONCILE" TO WS-ALERT-LINE
+               WRITE WS-PRINT-RECORD FROM WS-ALERT-LINE
+           END-IF.
